@@ -0,0 +1,359 @@
+      $ set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       Identification Division.
+       Program-id. "relatorio".
+       Author. "Jéssica C.Del'agnolo".
+       Installation. "PC".
+       Date-written. 08/08/2026.
+       Date-compiled. 08/08/2026.
+
+      *>Relatorio impresso de notas - percorre arqCadAlIndex.dat de
+      *>forma sequencial (mesma logica do "lc"/consulta-next em
+      *>processamento.cbl) e gera um arquivo texto pronto para impressao.
+
+      *>Divisão para configuração do ambiente
+       Environment Division.
+       Configuration Section.
+           special-names. decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       Input-output Section.
+       File-control.
+
+           select arqCadAl assign to "arqCadAlIndex.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-cod_aluno
+           file status is ws-fs-arqCadAl.
+
+           select arqRelatorio assign to "relatorioNotas.txt"
+           organization is line sequential
+           file status is ws-fs-arqRelatorio.
+
+       I-O-Control.
+
+
+      *>Declaração de variáveis
+       Data Division.
+
+      *>----Variaveis de arquivos
+       File Section.
+
+       fd arqCadAl.
+
+       01  fd-cadastro.
+           05  fd-cod_aluno                        pic 9(05).
+           05  fd-nome_aluno                       pic x(35).
+           05  fd-data_nasc.
+               10  fd-dia                          pic 9(02).
+               10  fd-mes                          pic 9(02).
+               10  fd-ano                          pic 9(04).
+           05  fd-endereco.
+               10  fd-cep                          pic x(09).
+               10  fd-rua                          pic x(25).
+               10  fd-n_casa                       pic 9(05).
+               10  fd-bairro                       pic x(20).
+               10  fd-cidade                       pic x(20).
+               10  fd-uf                           pic x(02).
+           05  fd-nome_mae                         pic x(35).
+           05  fd-nome_pai                         pic x(35).
+           05  fd-fone_pais                        pic x(15).
+           05  fd-turma                            pic x(10).
+           05  fd-ano_letivo                       pic 9(04).
+           05  fd-notas-todas.
+               10  fd-qtd-notas                    pic 9(02).
+               10  fd-notas occurs 6.
+                   15 fd-disciplina                 pic x(10).
+                   15 fd-nota                       pic 99,99.
+           05  fd-media                            pic 99,99.
+           05  fd-situacao                         pic x(09).
+           05  fd-status_cadastro                  pic x(09).
+
+       fd arqRelatorio.
+
+       01  rel-linha                               pic x(132).
+
+      *>----Variaveis de trabalho
+       Working-storage Section.
+
+       77  ws-fs-arqCadAl                          pic x(02).
+       77  ws-fs-arqRelatorio                      pic x(02).
+
+       77  ws-fim-arquivo                          pic x(01) value "N".
+       77  ws-pagina                               pic 9(04) value zero.
+       77  ws-pagina-edt                           pic zzz9.
+       77  ws-linhas-pagina                        pic 9(02) value zero.
+       77  ws-max-linhas-pagina                    pic 9(02) value 20.
+
+       77  ws-sub-aprovado                         pic 9(05) value zero.
+       77  ws-sub-reprovado                        pic 9(05) value zero.
+       77  ws-sub-sem-notas                        pic 9(05) value zero.
+       77  ws-tot-aprovado                         pic 9(05) value zero.
+       77  ws-tot-reprovado                        pic 9(05) value zero.
+       77  ws-tot-sem-notas                        pic 9(05) value zero.
+
+       77  ws-cod-aluno-edt                        pic zzzz9.
+       77  ws-ind                                  pic 9(02).
+       77  ws-ptr                                  pic 9(03).
+       77  ws-sub-aprovado-edt                     pic zzzz9.
+       77  ws-sub-reprovado-edt                    pic zzzz9.
+       77  ws-sub-sem-notas-edt                    pic zzzz9.
+       77  ws-tot-aprovado-edt                     pic zzzz9.
+       77  ws-tot-reprovado-edt                    pic zzzz9.
+       77  ws-tot-sem-notas-edt                    pic zzzz9.
+
+       01  ws-msg-erro-fatal                       pic x(60).
+
+
+      *>Declaração do corpo do programa
+       Procedure Division.
+
+           perform inicializa.
+           perform processar-relatorio.
+           perform finaliza.
+
+       inicializa section.
+
+           open input arqCadAl
+           if ws-fs-arqCadAl  <> "00" then
+               move "Erro ao abrir arq. arqCadAlIndex.dat" to ws-msg-erro-fatal
+               perform erro-fatal
+           end-if
+
+           open output arqRelatorio
+           if ws-fs-arqRelatorio <> "00" then
+               move "Erro ao abrir arq. relatorioNotas.txt" to ws-msg-erro-fatal
+               perform erro-fatal
+           end-if
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Percorre o arquivo de cadastros e imprime um relatorio
+      *>------------------------------------------------------------------------
+       processar-relatorio section.
+
+           move 1 to fd-cod_aluno
+           start arqCadAl
+
+           evaluate ws-fs-arqCadAl
+               when "00"
+                   perform until ws-fim-arquivo = "S"
+                       read arqCadAl next
+                       if ws-fs-arqCadAl = "00" then
+                           if fd-status_cadastro <> "INATIVO" then
+                               perform imprime-detalhe
+                           end-if
+                       else
+                           if ws-fs-arqCadAl = "10" then
+                               move "S" to ws-fim-arquivo
+                           else
+                               move "Erro ao Ler Arq. arqCadAl!" to ws-msg-erro-fatal
+                               perform erro-fatal
+                           end-if
+                       end-if
+                   end-perform
+               when "23"
+                   continue
+               when other
+                   move "Erro ao Posicionar Arq. arqCadAl!" to ws-msg-erro-fatal
+                   perform erro-fatal
+           end-evaluate
+
+           if ws-linhas-pagina > 0 then
+               perform imprime-subtotal-pagina
+           end-if
+
+           perform imprime-totais-finais
+
+           .
+       processar-relatorio-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Imprime uma linha de detalhe (um aluno)
+      *>------------------------------------------------------------------------
+       imprime-detalhe section.
+
+           if ws-linhas-pagina = 0 then
+               perform imprime-cabecalho
+           end-if
+
+           move fd-cod_aluno to ws-cod-aluno-edt
+
+           move spaces to rel-linha
+           move 1 to ws-ptr
+           string ws-cod-aluno-edt       delimited by size
+                  "  "                   delimited by size
+                  fd-nome_aluno          delimited by size
+                  " "                    delimited by size
+             into rel-linha
+             with pointer ws-ptr
+           end-string
+
+           perform varying ws-ind from 1 by 1
+                     until ws-ind > fd-qtd-notas
+               string fd-disciplina(ws-ind)  delimited by size
+                      "="                     delimited by size
+                      fd-nota(ws-ind)         delimited by size
+                      " "                     delimited by size
+                 into rel-linha
+                 with pointer ws-ptr
+               end-string
+           end-perform
+
+           string "  "                   delimited by size
+                  fd-media               delimited by size
+                  "  "                   delimited by size
+                  fd-situacao            delimited by size
+             into rel-linha
+             with pointer ws-ptr
+           end-string
+           write rel-linha
+           if ws-fs-arqRelatorio <> "00" then
+               move "Erro ao Escrever arq. relatorioNotas.txt" to ws-msg-erro-fatal
+               perform erro-fatal
+           end-if
+
+           add 1 to ws-linhas-pagina
+
+           if fd-qtd-notas = 0 then        *> Aluno cadastrado mas ainda sem nota lancada
+               add 1 to ws-sub-sem-notas
+               add 1 to ws-tot-sem-notas
+           else
+               if fd-situacao = "Aprovado" then
+                   add 1 to ws-sub-aprovado
+                   add 1 to ws-tot-aprovado
+               else
+                   add 1 to ws-sub-reprovado
+                   add 1 to ws-tot-reprovado
+               end-if
+           end-if
+
+           if ws-linhas-pagina >= ws-max-linhas-pagina then
+               perform imprime-subtotal-pagina
+           end-if
+
+           .
+       imprime-detalhe-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Imprime o cabecalho de uma nova pagina
+      *>------------------------------------------------------------------------
+       imprime-cabecalho section.
+
+           add 1 to ws-pagina
+           move ws-pagina to ws-pagina-edt
+
+           if ws-pagina > 1 then
+               move spaces to rel-linha
+               write rel-linha after advancing page
+           end-if
+
+           move spaces to rel-linha
+           string "Relatorio de Notas"               delimited by size
+                  "                               Pagina "  delimited by size
+                  ws-pagina-edt                        delimited by size
+             into rel-linha
+           end-string
+           write rel-linha
+
+           move spaces to rel-linha
+           string "Cod.   Nome"                                               delimited by size
+                  "                                  Disciplina=Nota (...)  Media  Situacao" delimited by size
+             into rel-linha
+           end-string
+           write rel-linha
+
+           move all "-" to rel-linha
+           write rel-linha
+
+           .
+       imprime-cabecalho-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Imprime o subtotal do lote/pagina corrente e reinicia contadores
+      *>------------------------------------------------------------------------
+       imprime-subtotal-pagina section.
+
+           move ws-sub-aprovado   to ws-sub-aprovado-edt
+           move ws-sub-reprovado  to ws-sub-reprovado-edt
+           move ws-sub-sem-notas  to ws-sub-sem-notas-edt
+
+           move all "-" to rel-linha
+           write rel-linha
+
+           move spaces to rel-linha
+           string "Subtotal do Lote -> Aprovado: "   delimited by size
+                  ws-sub-aprovado-edt                  delimited by size
+                  "   Reprovado: "                      delimited by size
+                  ws-sub-reprovado-edt                  delimited by size
+                  "   Sem Notas: "                       delimited by size
+                  ws-sub-sem-notas-edt                    delimited by size
+             into rel-linha
+           end-string
+           write rel-linha
+
+           move zero to ws-sub-aprovado
+           move zero to ws-sub-reprovado
+           move zero to ws-sub-sem-notas
+           move zero to ws-linhas-pagina
+
+           .
+       imprime-subtotal-pagina-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Imprime os totais finais do relatorio
+      *>------------------------------------------------------------------------
+       imprime-totais-finais section.
+
+           move ws-tot-aprovado   to ws-tot-aprovado-edt
+           move ws-tot-reprovado  to ws-tot-reprovado-edt
+           move ws-tot-sem-notas  to ws-tot-sem-notas-edt
+
+           move spaces to rel-linha
+           write rel-linha
+
+           move all "=" to rel-linha
+           write rel-linha
+
+           move spaces to rel-linha
+           string "Total Geral -> Aprovado: "   delimited by size
+                  ws-tot-aprovado-edt             delimited by size
+                  "   Reprovado: "                 delimited by size
+                  ws-tot-reprovado-edt             delimited by size
+                  "   Sem Notas: "                  delimited by size
+                  ws-tot-sem-notas-edt               delimited by size
+             into rel-linha
+           end-string
+           write rel-linha
+
+           .
+       imprime-totais-finais-exit.
+           exit.
+
+       erro-fatal section.
+
+           display ws-msg-erro-fatal
+           perform finaliza
+           stop run
+
+           .
+       erro-fatal-exit.
+           exit.
+
+       finaliza section.
+
+           close arqCadAl
+           close arqRelatorio
+
+           .
+       finaliza-exit.
+           exit.
