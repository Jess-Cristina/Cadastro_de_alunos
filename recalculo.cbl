@@ -0,0 +1,488 @@
+      $ set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       Identification Division.
+       Program-id. "recalculo".
+       Author. "Jéssica C.Del'agnolo".
+       Installation. "PC".
+       Date-written. 08/08/2026.
+       Date-compiled. 08/08/2026.
+
+      *>Recalculo de fim de periodo - percorre arqCadAlIndex.dat de forma
+      *>sequencial (mesma logica do "lc"/consulta-next em processamento.cbl),
+      *>reaplica o mesmo calculo de mediana por disciplina de calcula-media
+      *>contra um novo limite de aprovacao informado na chamada do programa,
+      *>regrava fd-media/fd-situacao quando o resultado mudar e lista em
+      *>arqRecalculoExcecoes.txt todo cod_aluno cuja situacao foi alterada.
+      *>Cadastros INATIVO (exclusao logica) sao ignorados no recalculo.
+
+      *>Divisão para configuração do ambiente
+       Environment Division.
+       Configuration Section.
+           special-names. decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       Input-output Section.
+       File-control.
+
+           select arqCadAl assign to "arqCadAlIndex.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-cod_aluno
+           file status is ws-fs-arqCadAl.
+
+           select arqExcecoes assign to "arqRecalculoExcecoes.txt"
+           organization is line sequential
+           file status is ws-fs-arqExcecoes.
+
+       I-O-Control.
+
+
+      *>Declaração de variáveis
+       Data Division.
+
+      *>----Variaveis de arquivos
+       File Section.
+
+       fd arqCadAl.
+
+       01  fd-cadastro.
+           05  fd-cod_aluno                        pic 9(05).
+           05  fd-nome_aluno                       pic x(35).
+           05  fd-data_nasc.
+               10  fd-dia                          pic 9(02).
+               10  fd-mes                          pic 9(02).
+               10  fd-ano                          pic 9(04).
+           05  fd-endereco.
+               10  fd-cep                          pic x(09).
+               10  fd-rua                          pic x(25).
+               10  fd-n_casa                       pic 9(05).
+               10  fd-bairro                       pic x(20).
+               10  fd-cidade                       pic x(20).
+               10  fd-uf                           pic x(02).
+           05  fd-nome_mae                         pic x(35).
+           05  fd-nome_pai                         pic x(35).
+           05  fd-fone_pais                        pic x(15).
+           05  fd-turma                            pic x(10).
+           05  fd-ano_letivo                       pic 9(04).
+           05  fd-notas-todas.
+               10  fd-qtd-notas                    pic 9(02).
+               10  fd-notas occurs 6.
+                   15 fd-disciplina                 pic x(10).
+                   15 fd-nota                       pic 99,99.
+           05  fd-media                            pic 99,99.
+           05  fd-situacao                         pic x(09).
+           05  fd-status_cadastro                  pic x(09).
+
+       fd arqExcecoes.
+
+       01  exc-linha                               pic x(132).
+
+      *>----Variaveis de trabalho
+       Working-storage Section.
+
+       77  ws-fs-arqCadAl                          pic x(02).
+       77  ws-fs-arqExcecoes                       pic x(02).
+
+       77  ws-fim-arquivo                          pic x(01) value "N".
+
+      *>---- Limite de aprovacao informado na linha de comando no mesmo
+      *>---- formato "99,99" usado nas telas de nota (decimal-point is
+      *>---- comma); "99" sem virgula tambem e aceito (decimal ".00"),
+      *>---- assim como uma unica casa decimal tipo "6,5" (vira ".50")
+       77  ws-limite-edt                           pic x(05).
+       77  ws-limite-trim                          pic x(05).
+       77  ws-limite-tam                           pic 9(02).
+       77  ws-limite-virgula-pos                   pic 9(02).
+       77  ws-limite-int-len                       pic 9(02).
+       77  ws-limite-dec-len                       pic 9(02).
+       77  ws-limite-dec-start                     pic 9(02).
+       77  ws-limite-parte-int                     pic x(02).
+       77  ws-limite-parte-dec                     pic x(02).
+       77  ws-limite-valido                        pic x(01).
+
+       01  ws-limite-aprovacao-grp.
+           05  ws-limite-aprovacao                 pic 9(02)v99 value 7.
+       01  ws-limite-aprovacao-r redefines ws-limite-aprovacao-grp.
+           05  ws-limite-aprovacao-int              pic 9(02).
+           05  ws-limite-aprovacao-dec              pic 9(02).
+
+       77  ws-cod-aluno-edt                        pic zzzz9.
+       77  ws-qtd-alterados                        pic 9(05) value zero.
+       77  ws-qtd-alterados-edt                    pic zzzz9.
+       77  ws-qtd-processados                      pic 9(05) value zero.
+
+       01  ws-situacao-anterior                    pic x(09).
+
+      *>----Variaveis auxiliares do calculo de mediana por disciplina
+      *>----(mesma logica de calcula-media em processamento.cbl, porem
+      *>----lendo de fd-notas-todas e usando ws-limite-aprovacao no lugar
+      *>----do ">= 7" fixo)
+       01  ws-notas-todas.
+           05  ws-qtd-notas                        pic 9(02).
+           05  ws-notas_aux occurs 6.
+               10  ws-disciplina_aux               pic x(10).
+               10  ws-nota_aux                     pic 99,99.
+
+      *>---- Tabela paralela (fora de ws-notas-todas, que precisa ficar
+      *>---- byte-compativel com fd-notas-todas para o "move" em bloco)
+       01  ws-notas-frmt.
+           05  ws-nota_aux_frmt occurs 6           pic 9(02)v99.
+
+       01  ws-grupos-disciplina.
+           05  ws-qtd-disciplinas                  pic 9(02) value zero.
+           05  ws-grupo occurs 6.
+               10  ws-grupo-disciplina             pic x(10).
+               10  ws-grupo-qtd                    pic 9(02) value zero.
+               10  ws-grupo-nota occurs 6          pic 9(02)v99.
+               10  ws-grupo-mediana                pic 9(02)v99.
+
+       01  ws-media                                pic 99,99.
+       01  ws-media-frmt                           pic 9(02)v99.
+       01  ws-situacao-nova                        pic x(09).
+
+       77  ws-i                                    pic 9(02).
+       77  ws-j                                    pic 9(02).
+       77  ws-k                                    pic 9(02).
+       77  ws-limite                               pic 9(02).
+       77  ws-pos-meio                             pic 9(02).
+       77  ws-pos-meio2                            pic 9(02).
+       77  ws-achou-grupo                          pic x(01).
+       77  ws-troca-temp                           pic 9(02)v99.
+       77  ws-soma-medianas                        pic 9(04)v99.
+
+       01  ws-msg-erro-fatal                       pic x(60).
+
+
+      *>Declaração do corpo do programa
+       Procedure Division.
+
+           perform inicializa.
+           perform processar-recalculo.
+           perform finaliza.
+
+       inicializa section.
+
+           accept ws-limite-edt from command-line
+           if ws-limite-edt <> spaces then
+               perform validar-limite-recalculo
+               if ws-limite-valido = "N" then
+                   move "Limite de Aprovacao Invalido na Linha de Comando (use 99,99 ou 99)." to ws-msg-erro-fatal
+                   perform erro-fatal
+               end-if
+           end-if
+
+           open i-o arqCadAl
+           if ws-fs-arqCadAl  <> "00" then
+               move "Erro ao abrir arq. arqCadAlIndex.dat" to ws-msg-erro-fatal
+               perform erro-fatal
+           end-if
+
+           open output arqExcecoes
+           if ws-fs-arqExcecoes <> "00" then
+               move "Erro ao abrir arq. arqRecalculoExcecoes.txt" to ws-msg-erro-fatal
+               perform erro-fatal
+           end-if
+
+           move spaces to exc-linha
+           string "Recalculo de Fim de Periodo - Limite de Aprovacao: " delimited by size
+                  ws-limite-aprovacao                                    delimited by size
+             into exc-linha
+           end-string
+           write exc-linha
+
+           move all "-" to exc-linha
+           write exc-linha
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Converte ws-limite-edt ("99,99" ou "99") p/ ws-limite-aprovacao,
+      *>   sinalizando ws-limite-valido = "N" se o valor informado nao for numerico
+      *>------------------------------------------------------------------------
+       validar-limite-recalculo section.
+
+           move "S" to ws-limite-valido
+           move spaces to ws-limite-parte-int
+           move spaces to ws-limite-parte-dec
+
+           move function trim(ws-limite-edt)                    to ws-limite-trim
+           move function length(function trim(ws-limite-edt))   to ws-limite-tam
+
+           move zero to ws-limite-virgula-pos
+           inspect ws-limite-trim tallying ws-limite-virgula-pos
+               for characters before initial ","
+
+           if ws-limite-virgula-pos >= ws-limite-tam then   *> sem virgula: tudo e parte inteira
+               move ws-limite-tam to ws-limite-int-len
+               move zero          to ws-limite-dec-len
+           else
+               move ws-limite-virgula-pos to ws-limite-int-len
+               compute ws-limite-dec-len   = ws-limite-tam - ws-limite-virgula-pos - 1
+               compute ws-limite-dec-start = ws-limite-virgula-pos + 2
+           end-if
+
+           if ws-limite-int-len = 0
+           or ws-limite-int-len > 2
+           or ws-limite-dec-len > 2 then
+               move "N" to ws-limite-valido
+           else
+               if ws-limite-int-len = 1 then
+                   move "0"                   to ws-limite-parte-int(1:1)
+                   move ws-limite-trim(1:1)   to ws-limite-parte-int(2:1)
+               else
+                   move ws-limite-trim(1:2)   to ws-limite-parte-int
+               end-if
+
+               evaluate ws-limite-dec-len
+                   when 0
+                       move "00" to ws-limite-parte-dec
+                   when 1
+                       move ws-limite-trim(ws-limite-dec-start:1)   to ws-limite-parte-dec(1:1)
+                       move "0"                                      to ws-limite-parte-dec(2:1)
+                   when 2
+                       move ws-limite-trim(ws-limite-dec-start:2)   to ws-limite-parte-dec
+               end-evaluate
+
+               if ws-limite-parte-int is numeric
+               and ws-limite-parte-dec is numeric then
+                   move ws-limite-parte-int to ws-limite-aprovacao-int
+                   move ws-limite-parte-dec to ws-limite-aprovacao-dec
+               else
+                   move "N" to ws-limite-valido
+               end-if
+           end-if
+
+           .
+       validar-limite-recalculo-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Percorre o arquivo de cadastros e reaplica o calculo da media
+      *>------------------------------------------------------------------------
+       processar-recalculo section.
+
+           move 1 to fd-cod_aluno
+           start arqCadAl
+
+           evaluate ws-fs-arqCadAl
+               when "00"
+                   perform until ws-fim-arquivo = "S"
+                       read arqCadAl next
+                       if ws-fs-arqCadAl = "00" then
+                           if fd-status_cadastro <> "INATIVO" then
+                               perform recalcular-aluno
+                           end-if
+                       else
+                           if ws-fs-arqCadAl = "10" then
+                               move "S" to ws-fim-arquivo
+                           else
+                               move "Erro ao Ler Arq. arqCadAl!" to ws-msg-erro-fatal
+                               perform erro-fatal
+                           end-if
+                       end-if
+                   end-perform
+               when "23"
+                   continue
+               when other
+                   move "Erro ao Posicionar Arq. arqCadAl!" to ws-msg-erro-fatal
+                   perform erro-fatal
+           end-evaluate
+
+           move ws-qtd-alterados to ws-qtd-alterados-edt
+
+           move spaces to exc-linha
+           write exc-linha
+
+           move all "-" to exc-linha
+           write exc-linha
+
+           move spaces to exc-linha
+           string "Total de Cadastros Processados: "    delimited by size
+                  ws-qtd-processados                      delimited by size
+                  "   Situacao Alterada: "                 delimited by size
+                  ws-qtd-alterados-edt                      delimited by size
+             into exc-linha
+           end-string
+           write exc-linha
+
+           .
+       processar-recalculo-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Recalcula a media/situacao de um aluno e regrava se mudou
+      *>------------------------------------------------------------------------
+       recalcular-aluno section.
+
+           add 1 to ws-qtd-processados
+
+      *>---- Aluno cadastrado mas ainda sem nenhuma nota lançada: nao ha
+      *>---- media a recalcular, e tratar qtd-notas = 0 como "Reprovado"
+      *>---- marcaria como excecao um aluno que nunca foi de fato avaliado
+           if fd-qtd-notas = 0 then
+               continue
+           else
+               move fd-situacao to ws-situacao-anterior
+
+               move fd-notas-todas to ws-notas-todas
+               perform calcula-media-lote
+
+               if ws-situacao-nova <> ws-situacao-anterior then
+                   move ws-media         to fd-media
+                   move ws-situacao-nova to fd-situacao
+                   rewrite fd-cadastro
+                   if ws-fs-arqCadAl <> "00" then
+                       move "Erro ao Regravar Arq. arqCadAlIndex.dat" to ws-msg-erro-fatal
+                       perform erro-fatal
+                   end-if
+
+                   add 1 to ws-qtd-alterados
+                   move fd-cod_aluno to ws-cod-aluno-edt
+
+                   move spaces to exc-linha
+                   string ws-cod-aluno-edt      delimited by size
+                          "  "                   delimited by size
+                          fd-nome_aluno          delimited by size
+                          "  "                   delimited by size
+                          ws-situacao-anterior   delimited by size
+                          " -> "                 delimited by size
+                          ws-situacao-nova       delimited by size
+                     into exc-linha
+                   end-string
+                   write exc-linha
+               end-if
+           end-if
+
+           .
+       recalcular-aluno-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Calcula a média (mesma logica de calcula-media em processamento.cbl)
+      *>  porem usando ws-limite-aprovacao no lugar do ">= 7" fixo
+      *>------------------------------------------------------------------------
+       calcula-media-lote section.
+
+           move zero   to ws-media-frmt            *> Movendo as váriaveis para auxilires
+           move zero   to ws-qtd-disciplinas        *> que possuem o layout correto
+           move spaces to ws-grupos-disciplina
+           move zero   to ws-grupos-disciplina
+
+      *>---- Protege a tabela occurs 6 caso algum registro tenha sido
+      *>---- gravado com uma quantidade de notas fora do limite aceito
+      *>---- pela tela (ex.: por uma versao anterior sem validar-qtd-notas)
+           if ws-qtd-notas > 6 then
+               move 6 to ws-qtd-notas
+           end-if
+
+           perform varying ws-i from 1 by 1 until ws-i > ws-qtd-notas   *> Converter notas p/ 2 casas
+               move ws-nota_aux(ws-i) to ws-nota_aux_frmt(ws-i)
+           end-perform
+
+      *>-------------  Agrupar as notas lançadas por disciplina
+
+           perform varying ws-i from 1 by 1 until ws-i > ws-qtd-notas
+               move "N" to ws-achou-grupo
+               perform varying ws-j from 1 by 1 until ws-j > ws-qtd-disciplinas
+                   if ws-grupo-disciplina(ws-j) = ws-disciplina_aux(ws-i) then
+                       add 1 to ws-grupo-qtd(ws-j)
+                       move ws-nota_aux_frmt(ws-i)  to ws-grupo-nota(ws-j, ws-grupo-qtd(ws-j))
+                       move "S"                     to ws-achou-grupo
+                   end-if
+               end-perform
+               if ws-achou-grupo = "N" then
+                   add 1 to ws-qtd-disciplinas
+                   move ws-disciplina_aux(ws-i)  to ws-grupo-disciplina(ws-qtd-disciplinas)
+                   move 1                         to ws-grupo-qtd(ws-qtd-disciplinas)
+                   move ws-nota_aux_frmt(ws-i)    to ws-grupo-nota(ws-qtd-disciplinas, 1)
+               end-if
+           end-perform
+
+      *>-------------  Calcular a mediana de cada disciplina e a média geral
+
+           move zero to ws-soma-medianas
+           perform varying ws-j from 1 by 1 until ws-j > ws-qtd-disciplinas
+               perform ordenar-notas-grupo-lote
+               perform calcular-mediana-grupo-lote
+               add ws-grupo-mediana(ws-j) to ws-soma-medianas
+           end-perform
+
+           if ws-qtd-disciplinas > 0 then
+               divide ws-soma-medianas by ws-qtd-disciplinas giving ws-media-frmt
+           else
+               move zero to ws-media-frmt
+           end-if
+
+           move ws-media-frmt to ws-media
+
+           if ws-media-frmt >= ws-limite-aprovacao then
+               move "Aprovado"  to ws-situacao-nova    *> Caso atinja a média
+           else
+               move "Reprovado" to ws-situacao-nova    *> Caso não atinja a média
+           end-if
+
+           .
+       calcula-media-lote-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Ordena (bubble sort) as notas de uma disciplina - grupo corrente ws-j
+      *>------------------------------------------------------------------------
+       ordenar-notas-grupo-lote section.
+
+           perform varying ws-k from 1 by 1 until ws-k >= ws-grupo-qtd(ws-j)
+               compute ws-limite = ws-grupo-qtd(ws-j) - ws-k
+               perform varying ws-i from 1 by 1 until ws-i > ws-limite
+                   if ws-grupo-nota(ws-j, ws-i) > ws-grupo-nota(ws-j, ws-i + 1) then
+                       move ws-grupo-nota(ws-j, ws-i)      to ws-troca-temp
+                       move ws-grupo-nota(ws-j, ws-i + 1)  to ws-grupo-nota(ws-j, ws-i)
+                       move ws-troca-temp                   to ws-grupo-nota(ws-j, ws-i + 1)
+                   end-if
+               end-perform
+           end-perform
+
+           .
+       ordenar-notas-grupo-lote-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Calcula a mediana das notas já ordenadas do grupo corrente ws-j
+      *>------------------------------------------------------------------------
+       calcular-mediana-grupo-lote section.
+
+           if function mod(ws-grupo-qtd(ws-j), 2) = 1 then
+               compute ws-pos-meio = (ws-grupo-qtd(ws-j) + 1) / 2
+               move ws-grupo-nota(ws-j, ws-pos-meio) to ws-grupo-mediana(ws-j)
+           else
+               compute ws-pos-meio  = ws-grupo-qtd(ws-j) / 2
+               compute ws-pos-meio2 = ws-pos-meio + 1
+               compute ws-grupo-mediana(ws-j) =
+                   (ws-grupo-nota(ws-j, ws-pos-meio) + ws-grupo-nota(ws-j, ws-pos-meio2)) / 2
+           end-if
+
+           .
+       calcular-mediana-grupo-lote-exit.
+           exit.
+
+       erro-fatal section.
+
+           display ws-msg-erro-fatal
+           perform finaliza
+           stop run
+
+           .
+       erro-fatal-exit.
+           exit.
+
+       finaliza section.
+
+           close arqCadAl
+           close arqExcecoes
+
+           .
+       finaliza-exit.
+           exit.
