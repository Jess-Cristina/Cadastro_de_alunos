@@ -56,11 +56,16 @@
            05  ws-nome_mae                         pic x(35).
            05  ws-nome_pai                         pic x(35).
            05  ws-fone_pais                        pic x(15).
+           05  ws-turma                            pic x(10).
+           05  ws-ano_letivo                       pic 9(04).
            05  ws-notas-todas.
-               10  ws-notas occurs 4.
-                   15 ws-nota                      pic 99,99.
+               10  ws-qtd-notas                    pic 9(02).
+               10  ws-notas occurs 6.
+                   15 ws-disciplina                 pic x(10).
+                   15 ws-nota                       pic 99,99.
            05  ws-media                            pic 99,99.
            05  ws-situacao                         pic x(09).
+           05  ws-status_cadastro                  pic x(09).
 
        77  ws-entra-opcao                          pic 9(01).
 
@@ -70,6 +75,7 @@
            05  ws-ant-cadastro                     pic x(01).
            05  ws-prox-cadastro                    pic x(01).
            05  ws-confirmar                        pic x(01).
+           05  ws-restaura-cadastro                pic x(01).
 
        77  ws-sair                                 pic x(01).
        77  ws-voltar                               pic x(01).
@@ -77,6 +83,8 @@
        77  ws-funcao                               pic x(02).
        77  ws-msg                                  pic x(50).
        77  ws-next-prev                            pic x(02).
+       77  ws-lista-cod_aluno                      pic 9(05) value zero.
+       77  ws-lista-turma-anterior                 pic x(10) value spaces.
 
 
       *>----Variaveis para comunicação entre programas
@@ -97,15 +105,16 @@
            05 line 07 col 01 value "        [2] Cadastrar Notas                                                      ".
            05 line 08 col 01 value "        [3] Consultar Cadastro                                                   ".
            05 line 09 col 01 value "        [4] Listar Cadastros                                                     ".
-           05 line 10 col 01 value "                                                                                 ".
-           05 line 11 col 01 value "           Qual a Operacao Desejada?                                             ".
+           05 line 10 col 01 value "        [5] Exportar Cadastros p/ Contabilidade                                  ".
+           05 line 11 col 01 value "        [6] Cadastros Inativos                                                   ".
+           05 line 12 col 01 value "           Qual a Operacao Desejada?                                             ".
            05 line 22 col 01 value "              [__________________________________________________]               ".
 
 
 
            05 sc-sair-menu             line 03  col 71 pic x(01)
            using ws-sair               foreground-color 12.
-           05 sc-entra-opcao           line 11  col 38 pic 9(01)
+           05 sc-entra-opcao           line 12  col 38 pic 9(01)
            using ws-entra-opcao        foreground-color 15.
            05 sc-msg-erro              line 22  col 16 pic x(50)
            from  ws-msg                foreground-color 15.
@@ -126,7 +135,7 @@
            05 line 08 col 01 value "     CEP:            Endereco:                             N:                    ".
            05 line 09 col 01 value "     Bairro:                        Cidade:                        UF:           ".
            05 line 10 col 01 value "     Telefone:                                                                   ".
-           05 line 11 col 01 value "                                                                                 ".
+           05 line 11 col 01 value "     Turma:                         Ano Letivo:                                  ".
            05 line 22 col 01 value "              [__________________________________________________]               ".
 
 
@@ -137,6 +146,12 @@
            05 sc-cod-aluno             line 04  col 18 pic 9(05)
            from  ws-cod_aluno          foreground-color 15.
 
+           05 sc-turma                 line 11  col 13 pic x(10)
+           using ws-turma              foreground-color 15.
+
+           05 sc-ano_letivo            line 11  col 49 pic 9(04)
+           using ws-ano_letivo         foreground-color 15.
+
            05 sc-nome-aluno            line 05  col 13 pic x(35)
            using ws-nome_aluno         foreground-color 15.
 
@@ -188,10 +203,10 @@
            05 line 04 col 01 value "                                                                                 ".
            05 line 05 col 01 value "                                Cadastrar Notas                                  ".
            05 line 06 col 01 value "     Cod. Aluno:         Nome:                                                   ".
-           05 line 07 col 01 value "                                                                                 ".
-           05 line 08 col 01 value "     Notas:       Primeira    Segunda    Terceira    Quarta                      ".
-           05 line 09 col 01 value "                  [     ]     [     ]    [     ]     [     ]                     ".
-           05 line 10 col 01 value "                                                                                 ".
+           05 line 07 col 01 value "     Qtd. Notas (1 a 6):                                                         ".
+           05 line 08 col 01 value "     D1:            N1:        D2:            N2:        D3:            N3:      ".
+           05 line 09 col 01 value "                                                                                 ".
+           05 line 10 col 01 value "     D4:            N4:        D5:            N5:        D6:            N6:      ".
            05 line 22 col 01 value "              [__________________________________________________]               ".
 
 
@@ -206,18 +221,45 @@
            05 sc-nome_aluno            line 06  col 32 pic x(35)
            from  ws-nome_aluno         foreground-color 15.
 
-           05 sc-nota_um               line 09  col 20 pic 99,99
+           05 sc-qtd-notas             line 07  col 27 pic 9(02)
+           using ws-qtd-notas          foreground-color 15.
+
+           05 sc-disc-um               line 08  col 10 pic x(10)
+           using ws-disciplina(01)     foreground-color 15.
+
+           05 sc-nota_um               line 08  col 24 pic 99,99
            using ws-nota(01)           foreground-color 15.
 
-           05 sc-nota_dois             line 09  col 32 pic 99,99
+           05 sc-disc-dois             line 08  col 36 pic x(10)
+           using ws-disciplina(02)     foreground-color 15.
+
+           05 sc-nota_dois             line 08  col 51 pic 99,99
            using ws-nota(02)           foreground-color 15.
 
-           05 sc-nota_tres             line 09  col 43 pic 99,99
+           05 sc-disc-tres             line 08  col 62 pic x(10)
+           using ws-disciplina(03)     foreground-color 15.
+
+           05 sc-nota_tres             line 08  col 77 pic 99,99
            using ws-nota(03)           foreground-color 15.
 
-           05 sc-nota_quatro           line 09  col 55 pic 99,99
+           05 sc-disc-quatro           line 10  col 10 pic x(10)
+           using ws-disciplina(04)     foreground-color 15.
+
+           05 sc-nota_quatro           line 10  col 24 pic 99,99
            using ws-nota(04)           foreground-color 15.
 
+           05 sc-disc-cinco            line 10  col 36 pic x(10)
+           using ws-disciplina(05)     foreground-color 15.
+
+           05 sc-nota_cinco            line 10  col 51 pic 99,99
+           using ws-nota(05)           foreground-color 15.
+
+           05 sc-disc-seis             line 10  col 62 pic x(10)
+           using ws-disciplina(06)     foreground-color 15.
+
+           05 sc-nota_seis             line 10  col 77 pic 99,99
+           using ws-nota(06)           foreground-color 15.
+
            05 sc-msn-cad-not          line 22  col 16 pic x(50)
            from  ws-msg foreground-color 15.
 
@@ -236,9 +278,9 @@
            05 line 08 col 01 value "     CEP:            Endereco:                             N:                    ".
            05 line 09 col 01 value "     Bairro:                        Cidade:                        UF:           ".
            05 line 10 col 01 value "     Telefone:                                                                   ".
-           05 line 11 col 01 value "                                                                                 ".
-           05 line 12 col 01 value "     Notas:       Primeira    Segunda    Terceira    Quarta                      ".
-           05 line 13 col 01 value "                  [     ]     [     ]    [     ]     [     ]                     ".
+           05 line 11 col 01 value "     Qtd Notas:                                                                  ".
+           05 line 12 col 01 value "     D1:            N1:        D2:            N2:        D3:            N3:      ".
+           05 line 13 col 01 value "     D4:            N4:        D5:            N5:        D6:            N6:      ".
            05 line 14 col 01 value "                                                                                 ".
            05 line 15 col 01 value "     Media:         Situacao:                                                    ".
            05 line 16 col 01 value "                                                                                 ".
@@ -253,7 +295,7 @@
            using ws-cod_aluno          foreground-color 15.
 
            05 sc-nome-aluno            line 05  col 13 pic x(35)
-           from  ws-nome_aluno         foreground-color 15.
+           using ws-nome_aluno         foreground-color 15.
 
            05 sc-dia-nasc              line 05  col 63 pic 9(02)
            from  ws-dia                foreground-color 15.
@@ -291,18 +333,45 @@
            05 sc-telefone              line 10  col 16 pic x(15)
            from  ws-fone_pais          foreground-color 15.
 
-           05 sc-nota_um               line 13  col 20 pic 99,99
+           05 sc-qtd-notas             line 11  col 17 pic 9(02)
+           from  ws-qtd-notas          foreground-color 15.
+
+           05 sc-disc-um               line 12  col 10 pic x(10)
+           from  ws-disciplina(01)     foreground-color 15.
+
+           05 sc-nota_um               line 12  col 24 pic 99,99
            from  ws-nota(01)           foreground-color 15.
 
-           05 sc-nota_dois             line 13  col 32 pic 99,99
+           05 sc-disc-dois             line 12  col 36 pic x(10)
+           from  ws-disciplina(02)     foreground-color 15.
+
+           05 sc-nota_dois             line 12  col 51 pic 99,99
            from  ws-nota(02)           foreground-color 15.
 
-           05 sc-nota_tres             line 13  col 43 pic 99,99
+           05 sc-disc-tres             line 12  col 62 pic x(10)
+           from  ws-disciplina(03)     foreground-color 15.
+
+           05 sc-nota_tres             line 12  col 77 pic 99,99
            from  ws-nota(03)           foreground-color 15.
 
-           05 sc-nota_quatro           line 13  col 55 pic 99,99
+           05 sc-disc-quatro           line 13  col 10 pic x(10)
+           from  ws-disciplina(04)     foreground-color 15.
+
+           05 sc-nota_quatro           line 13  col 24 pic 99,99
            from  ws-nota(04)           foreground-color 15.
 
+           05 sc-disc-cinco            line 13  col 36 pic x(10)
+           from  ws-disciplina(05)     foreground-color 15.
+
+           05 sc-nota_cinco            line 13  col 51 pic 99,99
+           from  ws-nota(05)           foreground-color 15.
+
+           05 sc-disc-seis             line 13  col 62 pic x(10)
+           from  ws-disciplina(06)     foreground-color 15.
+
+           05 sc-nota_seis             line 13  col 77 pic 99,99
+           from  ws-nota(06)           foreground-color 15.
+
            05 sc-media                 line 15  col 13 pic 99,99
            from  ws-media              foreground-color 15.
 
@@ -312,6 +381,26 @@
            05 sc-msg-erro              line 22  col 16 pic x(50)
            from  ws-msg                foreground-color 15.
 
+       01  sc-tela-filtro-turma.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Voltar   ".
+           05 line 02 col 01 value "                                Listar Cadastros                                 ".
+           05 line 03 col 01 value "                                                                                 ".
+           05 line 05 col 01 value "         Informe a Turma para Listagem:                                          ".
+           05 line 22 col 01 value "              [__________________________________________________]               ".
+
+           05 sc-sair-filtro-turma     line 01  col 71 pic x(01)
+           using ws-voltar             foreground-color 12.
+
+           05 sc-filtro-turma          line 05  col 42 pic x(10)
+           using ws-turma              foreground-color 15.
+
+           05 sc-msg-erro              line 22  col 16 pic x(50)
+           from  ws-msg                foreground-color 15.
+
        01  sc-tela-listar-cad.
       *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
       *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
@@ -327,9 +416,9 @@
            05 line 08 col 01 value "     CEP:            Endereco:                             N:                    ".
            05 line 09 col 01 value "     Bairro:                        Cidade:                        UF:           ".
            05 line 10 col 01 value "     Telefone:                                                                   ".
-           05 line 11 col 01 value "                                                                                 ".
-           05 line 12 col 01 value "     Notas:       Primeira    Segunda    Terceira    Quarta                      ".
-           05 line 13 col 01 value "                  [     ]     [     ]    [     ]     [     ]                     ".
+           05 line 11 col 01 value "     Qtd Notas:                                                                  ".
+           05 line 12 col 01 value "     D1:            N1:        D2:            N2:        D3:            N3:      ".
+           05 line 13 col 01 value "     D4:            N4:        D5:            N5:        D6:            N6:      ".
            05 line 14 col 01 value "                                                                                 ".
            05 line 15 col 01 value "     Media:         Situacao:                                                    ".
            05 line 16 col 01 value "                                                                                 ".
@@ -388,18 +477,45 @@
            05 sc-telefone              line 10  col 16 pic x(15)
            from  ws-fone_pais          foreground-color 15.
 
-           05 sc-nota_um               line 13  col 20 pic 99,99
+           05 sc-qtd-notas             line 11  col 17 pic 9(02)
+           from  ws-qtd-notas          foreground-color 15.
+
+           05 sc-disc-um               line 12  col 10 pic x(10)
+           from  ws-disciplina(01)     foreground-color 15.
+
+           05 sc-nota_um               line 12  col 24 pic 99,99
            from  ws-nota(01)           foreground-color 15.
 
-           05 sc-nota_dois             line 13  col 32 pic 99,99
+           05 sc-disc-dois             line 12  col 36 pic x(10)
+           from  ws-disciplina(02)     foreground-color 15.
+
+           05 sc-nota_dois             line 12  col 51 pic 99,99
            from  ws-nota(02)           foreground-color 15.
 
-           05 sc-nota_tres             line 13  col 43 pic 99,99
+           05 sc-disc-tres             line 12  col 62 pic x(10)
+           from  ws-disciplina(03)     foreground-color 15.
+
+           05 sc-nota_tres             line 12  col 77 pic 99,99
            from  ws-nota(03)           foreground-color 15.
 
-           05 sc-nota_quatro           line 13  col 55 pic 99,99
+           05 sc-disc-quatro           line 13  col 10 pic x(10)
+           from  ws-disciplina(04)     foreground-color 15.
+
+           05 sc-nota_quatro           line 13  col 24 pic 99,99
            from  ws-nota(04)           foreground-color 15.
 
+           05 sc-disc-cinco            line 13  col 36 pic x(10)
+           from  ws-disciplina(05)     foreground-color 15.
+
+           05 sc-nota_cinco            line 13  col 51 pic 99,99
+           from  ws-nota(05)           foreground-color 15.
+
+           05 sc-disc-seis             line 13  col 62 pic x(10)
+           from  ws-disciplina(06)     foreground-color 15.
+
+           05 sc-nota_seis             line 13  col 77 pic 99,99
+           from  ws-nota(06)           foreground-color 15.
+
            05 sc-media                 line 15  col 13 pic 99,99
            from  ws-media              foreground-color 15.
 
@@ -421,6 +537,90 @@
            05 sc-msg-erro              line 22  col 16 pic x(50)
            from  ws-msg                foreground-color 15.
 
+
+       01  sc-tela-listar-inativos.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Voltar   ".
+           05 line 02 col 01 value "                             Cadastros Inativos                                  ".
+           05 line 03 col 01 value "                                                                                 ".
+           05 line 04 col 01 value "     Cod. Aluno:                                                                 ".
+           05 line 05 col 01 value "     Aluno:                                       Data Nasc.:   /  /             ".
+           05 line 06 col 01 value "     Nome da Mae:                                                                ".
+           05 line 07 col 01 value "     Nome do Pai:                                                                ".
+           05 line 08 col 01 value "     CEP:            Endereco:                             N:                    ".
+           05 line 09 col 01 value "     Bairro:                        Cidade:                        UF:           ".
+           05 line 10 col 01 value "     Telefone:                                                                   ".
+           05 line 15 col 01 value "     Media:         Situacao:                                                    ".
+           05 line 18 col 01 value "                  [ ]Restaurar Cadastro                                          ".
+           05 line 20 col 01 value "                                                                    [ ]Proximo    ".
+           05 line 22 col 01 value "              [__________________________________________________]               ".
+
+
+
+           05 sc-sair-cad-aluno        line 01  col 71 pic x(01)
+           using ws-voltar             foreground-color 12.
+
+           05 sc-cod-aluno             line 04  col 18 pic 9(05)
+           from  ws-cod_aluno          foreground-color 15.
+
+           05 sc-nome-aluno            line 05  col 13 pic x(35)
+           from  ws-nome_aluno         foreground-color 15.
+
+           05 sc-dia-nasc              line 05  col 63 pic 9(02)
+           from  ws-dia                foreground-color 15.
+
+           05 sc-mes-nasc              line 05  col 66 pic 9(02)
+           from  ws-mes                foreground-color 15.
+
+           05 sc-ano-nasc              line 05  col 69 pic 9(04)
+           from  ws-ano                foreground-color 15.
+
+           05 sc-nome_mae              line 06  col 19 pic x(35)
+           from  ws-nome_mae           foreground-color 15.
+
+           05 sc-nome_pai              line 07  col 19 pic x(35)
+           from  ws-nome_pai           foreground-color 15.
+
+           05 sc-cep                   line 08  col 11 pic x(09)
+           from  ws-cep                foreground-color 15.
+
+           05 sc-rua                   line 08  col 32 pic x(25)
+           from  ws-rua                foreground-color 15.
+
+           05 sc-n_casa                line 08  col 63 pic 9(05)
+           from  ws-n_casa             foreground-color 15.
+
+           05 sc-bairro                line 09  col 14 pic x(20)
+           from  ws-bairro             foreground-color 15.
+
+           05 sc-cidade                line 09  col 45 pic x(20)
+           from  ws-cidade             foreground-color 15.
+
+           05 sc-uf                    line 09  col 72 pic x(02)
+           from  ws-uf                 foreground-color 15.
+
+           05 sc-telefone              line 10  col 16 pic x(15)
+           from  ws-fone_pais          foreground-color 15.
+
+           05 sc-media                 line 15  col 13 pic 99,99
+           from  ws-media              foreground-color 15.
+
+           05 sc-situacao              line 15  col 31 pic x(09)
+           from  ws-situacao           foreground-color 15.
+
+           05 sc-restaurar-cad         line 18  col 20 pic x(01)
+           using ws-restaura-cadastro  foreground-color 15.
+
+           05 sc-proximo-inativo       line 20  col 69 pic x(01)
+           using ws-prox-cadastro      foreground-color 15.
+
+           05 sc-msg-erro              line 22  col 16 pic x(50)
+           from  ws-msg                foreground-color 15.
+
+
        01  sc-tela-alterar-cad.
       *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
       *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
@@ -436,9 +636,9 @@
            05 line 08 col 01 value "     CEP:            Endereco:                             N:                    ".
            05 line 09 col 01 value "     Bairro:                        Cidade:                        UF:           ".
            05 line 10 col 01 value "     Telefone:                                                                   ".
-           05 line 11 col 01 value "                                                                                 ".
-           05 line 12 col 01 value "     Notas:       Primeira    Segunda    Terceira    Quarta                      ".
-           05 line 13 col 01 value "                  [     ]     [     ]    [     ]     [     ]                     ".
+           05 line 11 col 01 value "     Qtd Notas:                                                                  ".
+           05 line 12 col 01 value "     D1:            N1:        D2:            N2:        D3:            N3:      ".
+           05 line 13 col 01 value "     D4:            N4:        D5:            N5:        D6:            N6:      ".
            05 line 14 col 01 value "                                                                                 ".
            05 line 15 col 01 value "     Media:         Situacao:                                                    ".
            05 line 16 col 01 value "                                                                                 ".
@@ -495,18 +695,45 @@
            05 sc-telefone              line 10  col 16 pic x(15)
            using ws-fone_pais          foreground-color 15.
 
-           05 sc-nota_um               line 13  col 20 pic 99,99
+           05 sc-qtd-notas             line 11  col 17 pic 9(02)
+           using ws-qtd-notas          foreground-color 15.
+
+           05 sc-disc-um               line 12  col 10 pic x(10)
+           using ws-disciplina(01)     foreground-color 15.
+
+           05 sc-nota_um               line 12  col 24 pic 99,99
            using ws-nota(01)           foreground-color 15.
 
-           05 sc-nota_dois             line 13  col 32 pic 99,99
+           05 sc-disc-dois             line 12  col 36 pic x(10)
+           using ws-disciplina(02)     foreground-color 15.
+
+           05 sc-nota_dois             line 12  col 51 pic 99,99
            using ws-nota(02)           foreground-color 15.
 
-           05 sc-nota_tres             line 13  col 43 pic 99,99
+           05 sc-disc-tres             line 12  col 62 pic x(10)
+           using ws-disciplina(03)     foreground-color 15.
+
+           05 sc-nota_tres             line 12  col 77 pic 99,99
            using ws-nota(03)           foreground-color 15.
 
-           05 sc-nota_quatro           line 13  col 55 pic 99,99
+           05 sc-disc-quatro           line 13  col 10 pic x(10)
+           using ws-disciplina(04)     foreground-color 15.
+
+           05 sc-nota_quatro           line 13  col 24 pic 99,99
            using ws-nota(04)           foreground-color 15.
 
+           05 sc-disc-cinco            line 13  col 36 pic x(10)
+           using ws-disciplina(05)     foreground-color 15.
+
+           05 sc-nota_cinco            line 13  col 51 pic 99,99
+           using ws-nota(05)           foreground-color 15.
+
+           05 sc-disc-seis             line 13  col 62 pic x(10)
+           using ws-disciplina(06)     foreground-color 15.
+
+           05 sc-nota_seis             line 13  col 77 pic 99,99
+           using ws-nota(06)           foreground-color 15.
+
            05 sc-media                 line 15  col 13 pic 99,99
            from  ws-media              foreground-color 15.
 
@@ -557,6 +784,10 @@
                        perform consulta-cadastro
                    when = 4
                        perform lista-cadastro
+                   when = 5
+                       perform exportar-cadastros
+                   when = 6
+                       perform listar-inativos
                    when other
                        move "Opcao Invalida!" to ws-msg
                end-evaluate
@@ -589,10 +820,21 @@
                move spaces to  ws-nome_mae
                move spaces to  ws-nome_pai
                move spaces to  ws-fone_pais
+               move spaces to  ws-turma
+               move zero   to  ws-ano_letivo
+               move zero   to  ws-qtd-notas
+               move spaces to  ws-disciplina(01)
                move zero   to  ws-nota(01)
+               move spaces to  ws-disciplina(02)
                move zero   to  ws-nota(02)
+               move spaces to  ws-disciplina(03)
                move zero   to  ws-nota(03)
+               move spaces to  ws-disciplina(04)
                move zero   to  ws-nota(04)
+               move spaces to  ws-disciplina(05)
+               move zero   to  ws-nota(05)
+               move spaces to  ws-disciplina(06)
+               move zero   to  ws-nota(06)
                move zero   to  ws-media
                move spaces to  ws-situacao
 
@@ -634,10 +876,19 @@
            perform until ws-voltar = "X"
                       or ws-voltar = "x"
 
-               move zero   to  ws-nota(01)         *> Inicializa as variáveis de tela
+               move zero   to  ws-qtd-notas         *> Inicializa as variáveis de tela
+               move spaces to  ws-disciplina(01)
+               move zero   to  ws-nota(01)
+               move spaces to  ws-disciplina(02)
                move zero   to  ws-nota(02)
+               move spaces to  ws-disciplina(03)
                move zero   to  ws-nota(03)
+               move spaces to  ws-disciplina(04)
                move zero   to  ws-nota(04)
+               move spaces to  ws-disciplina(05)
+               move zero   to  ws-nota(05)
+               move spaces to  ws-disciplina(06)
+               move zero   to  ws-nota(06)
                move zero   to  ws-cod_aluno
                move spaces to  ws-nome_aluno
 
@@ -700,10 +951,21 @@
                move spaces to  ws-uf
                move spaces to  ws-cep
                move spaces to  ws-fone_pais
+               move spaces to  ws-turma
+               move zero   to  ws-ano_letivo
+               move zero   to  ws-qtd-notas
+               move spaces to  ws-disciplina(01)
                move zero   to  ws-nota(01)
+               move spaces to  ws-disciplina(02)
                move zero   to  ws-nota(02)
+               move spaces to  ws-disciplina(03)
                move zero   to  ws-nota(03)
+               move spaces to  ws-disciplina(04)
                move zero   to  ws-nota(04)
+               move spaces to  ws-disciplina(05)
+               move zero   to  ws-nota(05)
+               move spaces to  ws-disciplina(06)
+               move zero   to  ws-nota(06)
                move zero   to  ws-media
                move spaces to  ws-situacao
 
@@ -740,7 +1002,33 @@
        *>----------------------------------------------------------------------
        *>  Listar Cadastros - Consulta Sequencial
        *>----------------------------------------------------------------------
-       lista-cadastro section.
+      *>------------------------------------------------------------------------
+      *> Exportar Cadastros - Gera arquivo p/ a contabilidade
+      *>------------------------------------------------------------------------
+       exportar-cadastros section.
+
+           move "ex"   to  ws-funcao            *> Movendo a função a ser utilizada no programa de processamento (Exportar cadastros)
+
+           call "processamento" using  ws-cadastro,   *> Chama o programa para exportar os cadastros
+                                       ws-msg-erro,
+                                       ws-funcao,
+                                       ws-msg
+
+           if ws-funcao = "ef" then             *> Caso o programa volte com erro fatal
+               perform finaliza-anormal         *> Desvia para o fim anormal
+           end-if
+
+           display erase
+           display ws-msg
+
+           .
+       exportar-cadastros-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Listar cadastros inativos
+      *>------------------------------------------------------------------------
+       listar-inativos section.
 
            move spaces to  ws-next-prev            *> Inicializa as variáveis de tela
            move zero   to  ws-cod_aluno
@@ -757,13 +1045,131 @@
            move spaces to  ws-uf
            move spaces to  ws-cep
            move spaces to  ws-fone_pais
+           move spaces to  ws-turma
+           move zero   to  ws-ano_letivo
+           move zero   to  ws-qtd-notas
+           move spaces to  ws-disciplina(01)
+           move zero   to  ws-nota(01)
+           move spaces to  ws-disciplina(02)
+           move zero   to  ws-nota(02)
+           move spaces to  ws-disciplina(03)
+           move zero   to  ws-nota(03)
+           move spaces to  ws-disciplina(04)
+           move zero   to  ws-nota(04)
+           move spaces to  ws-disciplina(05)
+           move zero   to  ws-nota(05)
+           move spaces to  ws-disciplina(06)
+           move zero   to  ws-nota(06)
+           move zero   to  ws-media
+           move spaces to  ws-situacao
+           move spaces to  ws-voltar
+
+           perform until ws-voltar = "X"
+                      or ws-voltar = "x"
+               move "li"   to  ws-funcao       *> Movendo a função a ser utilizada no programa de processamento (Listar cadastros inativos)
+               move spaces to  ws-restaura-cadastro
+               move spaces to  ws-prox-cadastro
+
+               call "processamento" using  ws-cadastro,   *> Chama o programa para apresentar o cadastro inativo na tela
+                                           ws-msg-erro,
+                                           ws-funcao,
+                                           ws-msg,
+                                           ws-next-prev
+               if ws-funcao = "ef" then        *> Caso o programa volte com erro fatal
+                   perform finaliza-anormal    *> Desvia para o fim anormal
+               end-if
+
+               display sc-tela-listar-inativos
+               accept  sc-tela-listar-inativos
+
+               if ws-restaura-cadastro = "X"
+               or ws-restaura-cadastro = "x" then
+
+                   move "Confirme a Restauracao do Cadastro!" to ws-msg
+                   perform restaurar-cadastro
+                   move spaces to ws-msg
+
+               end-if
+
+               if ws-prox-cadastro = "X"
+               or ws-prox-cadastro = "x" then
+                   move "ln" to ws-next-prev   *> Movendo a função a ser utilizada no programa de processamento (Consultar próximo inativo)
+               end-if
+
+               move spaces to ws-msg
+           end-perform
+
+           .
+       listar-inativos-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Restaurar cadastro inativo
+      *>------------------------------------------------------------------------
+       restaurar-cadastro section.
+
+           move "ri"   to  ws-funcao           *> Movendo a função a ser utilizada no programa de processamento (Restaurar cadastro)
+
+           call "processamento" using  ws-cadastro,   *> Chama o programa para restaurar o cadastro
+                                       ws-msg-erro,
+                                       ws-funcao,
+                                       ws-msg,
+                                       ws-next-prev
+           if ws-funcao = "ef" then        *> Caso o programa volte com erro fatal
+               perform finaliza-anormal    *> Desvia para o fim anormal
+           end-if
+
+           .
+       restaurar-cadastro-exit.
+           exit.
+
+       lista-cadastro section.
+
+           move spaces to  ws-next-prev            *> Inicializa as variáveis de tela
+           move spaces to  ws-nome_aluno
+           move zero   to  ws-dia
+           move zero   to  ws-mes
+           move zero   to  ws-ano
+           move spaces to  ws-nome_mae
+           move spaces to  ws-nome_pai
+           move spaces to  ws-rua
+           move zero   to  ws-n_casa
+           move spaces to  ws-bairro
+           move spaces to  ws-cidade
+           move spaces to  ws-uf
+           move spaces to  ws-cep
+           move spaces to  ws-fone_pais
+           move spaces to  ws-turma
+           move zero   to  ws-ano_letivo
+           move zero   to  ws-qtd-notas
+           move spaces to  ws-disciplina(01)
            move zero   to  ws-nota(01)
+           move spaces to  ws-disciplina(02)
            move zero   to  ws-nota(02)
+           move spaces to  ws-disciplina(03)
            move zero   to  ws-nota(03)
+           move spaces to  ws-disciplina(04)
            move zero   to  ws-nota(04)
+           move spaces to  ws-disciplina(05)
+           move zero   to  ws-nota(05)
+           move spaces to  ws-disciplina(06)
+           move zero   to  ws-nota(06)
            move zero   to  ws-media
            move spaces to  ws-situacao
 
+           display sc-tela-filtro-turma             *> Solicita a turma para filtrar a listagem
+           accept  sc-tela-filtro-turma
+
+           if ws-turma <> ws-lista-turma-anterior then
+               move zero    to ws-lista-cod_aluno   *> Turma diferente da ultima vez: reinicia a
+                                                     *> posicao memorizada para nao pular cadastros
+               move ws-turma to ws-lista-turma-anterior
+           end-if
+           move ws-lista-cod_aluno to ws-cod_aluno  *> Retoma o ultimo cadastro exibido nesta turma
+                                                     *> (ws-cod_aluno e compartilhado com as demais
+                                                     *> telas, que o zeram normalmente; ws-lista-
+                                                     *> cod_aluno e exclusivo desta listagem)
+
            perform until ws-voltar = "X"
                       or ws-voltar = "x"
                if ws-voltar = spaces then
@@ -782,6 +1188,8 @@
                        perform finaliza-anormal    *> Desvia para o fim anormal
                    end-if
 
+                   move ws-cod_aluno to ws-lista-cod_aluno  *> Guarda a posicao para a proxima entrada nesta tela
+
                    display sc-tela-listar-cad
                    accept  sc-tela-listar-cad
 
