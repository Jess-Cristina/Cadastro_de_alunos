@@ -26,6 +26,14 @@
            record key is fd-cod_aluno
            file status is ws-fs-arqCadAl.
 
+           select arqExportFin assign to "exportacaoFinanceiro.txt"
+           organization is line sequential
+           file status is ws-fs-arqExportFin.
+
+           select arqCadAlLog assign to "arqCadAlLog.dat"
+           organization is line sequential
+           file status is ws-fs-arqCadAlLog.
+
 
        I-O-Control.
 
@@ -55,28 +63,118 @@
            05  fd-nome_mae                         pic x(35).
            05  fd-nome_pai                         pic x(35).
            05  fd-fone_pais                        pic x(15).
+           05  fd-turma                            pic x(10).
+           05  fd-ano_letivo                       pic 9(04).
            05  fd-notas-todas.
-               10  fd-notas occurs 4.
-                   15 fd-nota                      pic 99,99.
+               10  fd-qtd-notas                    pic 9(02).
+               10  fd-notas occurs 6.
+                   15 fd-disciplina                 pic x(10).
+                   15 fd-nota                       pic 99,99.
            05  fd-media                            pic 99,99.
            05  fd-situacao                         pic x(09).
+           05  fd-status_cadastro                  pic x(09).
+
+       fd arqExportFin.
+
+       01  fd-linha-export                         pic x(150).
+
+       fd arqCadAlLog.
+
+       01  fd-log-registro.
+           05  fd-log-operacao                     pic x(10).
+           05  fd-log-cadastro.
+               10  fd-log-cod_aluno                        pic 9(05).
+               10  fd-log-nome_aluno                       pic x(35).
+               10  fd-log-data_nasc.
+                   15  fd-log-dia                          pic 9(02).
+                   15  fd-log-mes                          pic 9(02).
+                   15  fd-log-ano                          pic 9(04).
+               10  fd-log-endereco.
+                   15  fd-log-cep                          pic x(09).
+                   15  fd-log-rua                          pic x(25).
+                   15  fd-log-n_casa                       pic 9(05).
+                   15  fd-log-bairro                       pic x(20).
+                   15  fd-log-cidade                       pic x(20).
+                   15  fd-log-uf                           pic x(02).
+               10  fd-log-nome_mae                         pic x(35).
+               10  fd-log-nome_pai                         pic x(35).
+               10  fd-log-fone_pais                        pic x(15).
+               10  fd-log-turma                            pic x(10).
+               10  fd-log-ano_letivo                       pic 9(04).
+               10  fd-log-notas-todas.
+                   15  fd-log-qtd-notas                    pic 9(02).
+                   15  fd-log-notas occurs 6.
+                       20 fd-log-disciplina                 pic x(10).
+                       20 fd-log-nota                       pic 99,99.
+               10  fd-log-media                            pic 99,99.
+               10  fd-log-situacao                         pic x(09).
+               10  fd-log-status_cadastro                  pic x(09).
 
       *>----Variaveis de trabalho
        Working-storage Section.
 
        77  ws-fs-arqCadAl                          pic x(02).
+       77  ws-fs-arqExportFin                      pic x(02).
+       77  ws-fs-arqCadAlLog                       pic x(02).
+       77  ws-log-operacao                         pic x(10).
 
        77  ws-ind                                  pic 9(01).
 
+       77  ws-cod_aluno-edt                        pic zzzz9.
+       77  ws-n_casa-edt                           pic zzzz9.
+
        01  ws-notas-todas.
-           05  ws-notas_aux occurs 4.
+           05  ws-qtd-notas                        pic 9(02).
+           05  ws-notas_aux occurs 6.
+               10  ws-disciplina_aux               pic x(10).
                10  ws-nota_aux                     pic 99,99.
-       01  ws-notas-todas-frmt.
-           05  ws-notas_aux_frmt occurs 4.
-               10  ws-nota_aux_frmt                pic 9(02)v99.
+
+      *>---- Tabela paralela (fora de ws-notas-todas, que precisa ficar
+      *>---- byte-compativel com lk-notas-todas para o "move" em bloco)
+       01  ws-notas-frmt.
+           05  ws-nota_aux_frmt occurs 6           pic 9(02)v99.
+
+       01  ws-grupos-disciplina.
+           05  ws-qtd-disciplinas                  pic 9(02) value zero.
+           05  ws-grupo occurs 6.
+               10  ws-grupo-disciplina             pic x(10).
+               10  ws-grupo-qtd                    pic 9(02) value zero.
+               10  ws-grupo-nota occurs 6          pic 9(02)v99.
+               10  ws-grupo-mediana                pic 9(02)v99.
+
        01 ws-media                                 pic 99,99.
        01 ws-media-frmt                            pic 9(02)v99.
 
+       77  ws-i                                    pic 9(02).
+       77  ws-j                                    pic 9(02).
+       77  ws-k                                    pic 9(02).
+       77  ws-limite                               pic 9(02).
+       77  ws-pos-meio                             pic 9(02).
+       77  ws-pos-meio2                            pic 9(02).
+       77  ws-achou-grupo                          pic x(01).
+       77  ws-troca-temp                           pic 9(02)v99.
+       77  ws-soma-medianas                        pic 9(04)v99.
+
+       77  ws-nome-busca                           pic x(35).
+       77  ws-nome-busca-tam                       pic 9(02).
+       77  ws-achou-nome                           pic 9(02).
+       77  ws-qtd-nomes-achados                    pic 9(03).
+
+       77  ws-cadastro-valido                      pic x(01).
+       77  ws-qtd-notas-valido                     pic x(01).
+
+       01  ws-dias-mes-str                         pic x(24)
+           value "312831303130313130313031".
+       01  ws-dias-mes redefines ws-dias-mes-str.
+           05  ws-dias-mes-item                    pic 9(02) occurs 12.
+       77  ws-dias-mes-max                         pic 9(02).
+
+       01  ws-uf-validas-str                       pic x(54)
+           value "ACALAPAMBACEDFESGOMAMTMSMGPAPBPRPEPIRJRNRSRORRSCSPSETO".
+       01  ws-uf-validas redefines ws-uf-validas-str.
+           05  ws-uf-valida-item                   pic x(02) occurs 27.
+       77  ws-achou-uf                              pic x(01).
+
       *>----Variaveis para comunicação entre programas
        Linkage Section.
 
@@ -105,11 +203,16 @@
            05  lk-nome_mae                         pic x(35).
            05  lk-nome_pai                         pic x(35).
            05  lk-fone_pais                        pic x(15).
+           05  lk-turma                            pic x(10).
+           05  lk-ano_letivo                       pic 9(04).
            05  lk-notas-todas.
-               10  lk-notas occurs 4.
-                   15 lk-nota                      pic 99,99.
+               10  lk-qtd-notas                    pic 9(02).
+               10  lk-notas occurs 6.
+                   15 lk-disciplina                 pic x(10).
+                   15 lk-nota                       pic 99,99.
            05  lk-media                            pic 99,99.
            05  lk-situacao                         pic x(09).
+           05  lk-status_cadastro                  pic x(09).
 
        77  lk-funcao                               pic x(02).
        77  lk-msg                                  pic x(50).
@@ -142,6 +245,15 @@
                move "Erro ao abrir arq. arqTemp "    to lk-msg-erro-text
                perform finaliza-anormal
            end-if
+
+           open extend arqCadAlLog        *> Abre (ou cria) o arquivo de historico de alteracoes
+           if ws-fs-arqCadAlLog <> "00"
+           and ws-fs-arqCadAlLog <> "05" then
+               move 20                                    to lk-msg-erro-ofsset
+               move ws-fs-arqCadAlLog                     to lk-msg-erro-cod
+               move "Erro ao abrir arq. arqCadAlLog!"     to lk-msg-erro-text
+               perform finaliza-anormal
+           end-if
            .
        inicializa-exit.
            exit.
@@ -162,6 +274,12 @@
                    perform consultar-cadastro
                when = "lc"
                    perform listar-cadastro
+               when = "ex"
+                   perform exportar-cadastros
+               when = "li"
+                   perform listar-inativos
+               when = "ri"
+                   perform restaurar-cadastro
            end-evaluate
 
            .
@@ -174,14 +292,21 @@
        cadastrar-aluno section.
 
 
-      *> -------------  Salvar dados no arquivo
+      *> -------------  Validar e salvar dados no arquivo
 
-           write fd-cadastro from lk-cadastro
-           if ws-fs-arqCadAl <> "00" then          *> Erro fatal
-               move 1                                   to lk-msg-erro-ofsset
-               move ws-fs-arqCadAl                      to lk-msg-erro-cod
-               move "Erro ao Escrever arq. arqCadAl!"   to lk-msg-erro-text
-               perform finaliza-anormal            *> Desvio para fim anormal
+           perform validar-cadastro-aluno
+
+           if ws-cadastro-valido = "S" then
+               if lk-status_cadastro = spaces then
+                   move "ATIVO" to lk-status_cadastro
+               end-if
+               write fd-cadastro from lk-cadastro
+               if ws-fs-arqCadAl <> "00" then          *> Erro fatal
+                   move 1                                   to lk-msg-erro-ofsset
+                   move ws-fs-arqCadAl                      to lk-msg-erro-cod
+                   move "Erro ao Escrever arq. arqCadAl!"   to lk-msg-erro-text
+                   perform finaliza-anormal            *> Desvio para fim anormal
+               end-if
            end-if
 
       *> -------------
@@ -190,6 +315,198 @@
        cadastrar-aluno-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>   Valida os dados do cadastro antes de gravar
+      *>------------------------------------------------------------------------
+       validar-cadastro-aluno section.
+
+           move "S" to ws-cadastro-valido
+           move spaces to lk-msg
+
+           if lk-nome_aluno = spaces then
+               move "N"                              to ws-cadastro-valido
+               move "Nome do Aluno Nao Informado."   to lk-msg
+           end-if
+
+           if ws-cadastro-valido = "S"
+           and lk-nome_mae = spaces then
+               move "N"                              to ws-cadastro-valido
+               move "Nome da Mae Nao Informado."     to lk-msg
+           end-if
+
+           if ws-cadastro-valido = "S" then
+               perform validar-data-nascimento
+           end-if
+
+           if ws-cadastro-valido = "S" then
+               perform validar-uf
+           end-if
+
+           .
+       validar-cadastro-aluno-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Valida se a data de nascimento informada e uma data real
+      *>------------------------------------------------------------------------
+       validar-data-nascimento section.
+
+           if lk-mes < 1 or lk-mes > 12 then
+               move "N"                              to ws-cadastro-valido
+               move "Data de Nascimento Invalida."   to lk-msg
+           else
+               move ws-dias-mes-item(lk-mes) to ws-dias-mes-max
+
+               if lk-mes = 2
+               and function mod(lk-ano, 4) = 0
+               and (function mod(lk-ano, 100) <> 0 or function mod(lk-ano, 400) = 0) then
+                   move 29 to ws-dias-mes-max
+               end-if
+
+               if lk-ano = zero
+               or lk-dia < 1
+               or lk-dia > ws-dias-mes-max then
+                   move "N"                              to ws-cadastro-valido
+                   move "Data de Nascimento Invalida."   to lk-msg
+               end-if
+           end-if
+
+           .
+       validar-data-nascimento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Valida se a UF informada e uma sigla de estado brasileiro valida
+      *>------------------------------------------------------------------------
+       validar-uf section.
+
+           move "N" to ws-achou-uf
+
+           perform varying ws-i from 1 by 1
+                     until ws-i > 27
+               if lk-uf = ws-uf-valida-item(ws-i) then
+                   move "S" to ws-achou-uf
+               end-if
+           end-perform
+
+           if ws-achou-uf = "N" then
+               move "N"                            to ws-cadastro-valido
+               move "UF Informada Invalida."        to lk-msg
+           end-if
+
+           .
+       validar-uf-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Valida se a quantidade de notas informada cabe na tabela occurs 6
+      *>   de ws-notas-todas/ws-grupo (usadas por calcula-media)
+      *>------------------------------------------------------------------------
+       validar-qtd-notas section.
+
+           move "S" to ws-qtd-notas-valido
+
+           if lk-qtd-notas < 1
+           or lk-qtd-notas > 6 then
+               move "N" to ws-qtd-notas-valido
+           end-if
+
+           .
+       validar-qtd-notas-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Exportar Cadastros - Gera arquivo delimitado para a contabilidade
+      *>------------------------------------------------------------------------
+       exportar-cadastros section.
+
+           open output arqExportFin
+           if ws-fs-arqExportFin <> "00" then          *> Erro fatal
+               move 13                                          to lk-msg-erro-ofsset
+               move ws-fs-arqExportFin                          to lk-msg-erro-cod
+               move "Erro ao Abrir arq. exportacaoFinanceiro!"  to lk-msg-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move 1 to fd-cod_aluno
+           start arqCadAl
+
+           evaluate ws-fs-arqCadAl
+               when "00"
+                   perform until ws-fs-arqCadAl = "10"
+                       if fd-status_cadastro <> "INATIVO" then
+                           perform exportar-linha-cadastro
+                       end-if
+                       read arqCadAl next
+                       if ws-fs-arqCadAl <> "00"
+                       and ws-fs-arqCadAl <> "10" then   *> Erro fatal
+                           move 14                                      to lk-msg-erro-ofsset
+                           move ws-fs-arqCadAl                         to lk-msg-erro-cod
+                           move "Erro ao Ler Arq. arqCadAl!"           to lk-msg-erro-text
+                           perform finaliza-anormal
+                       end-if
+                   end-perform
+               when "23"
+                   continue                             *> Nenhum cadastro para exportar
+               when other                               *> Erro fatal
+                   move 15                                      to lk-msg-erro-ofsset
+                   move ws-fs-arqCadAl                          to lk-msg-erro-cod
+                   move "Erro ao Posicionar Arq. arqCadAl!"     to lk-msg-erro-text
+                   perform finaliza-anormal
+           end-evaluate
+
+           close arqExportFin
+           if ws-fs-arqExportFin <> "00" then          *> Erro fatal
+               move 16                                          to lk-msg-erro-ofsset
+               move ws-fs-arqExportFin                          to lk-msg-erro-cod
+               move "Erro ao Fechar arq. exportacaoFinanceiro!" to lk-msg-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move "Exportacao Concluida com Sucesso!" to lk-msg
+
+           .
+       exportar-cadastros-exit.
+           exit.
+
+       exportar-linha-cadastro section.
+
+           move fd-cod_aluno to ws-cod_aluno-edt
+           move fd-n_casa    to ws-n_casa-edt
+
+           move spaces to fd-linha-export
+           string ws-cod_aluno-edt    delimited by size
+                  ";"                 delimited by size
+                  fd-nome_aluno       delimited by size
+                  ";"                 delimited by size
+                  fd-cep              delimited by size
+                  ";"                 delimited by size
+                  fd-rua              delimited by size
+                  ";"                 delimited by size
+                  ws-n_casa-edt       delimited by size
+                  ";"                 delimited by size
+                  fd-bairro           delimited by size
+                  ";"                 delimited by size
+                  fd-cidade           delimited by size
+                  ";"                 delimited by size
+                  fd-uf               delimited by size
+                  ";"                 delimited by size
+                  fd-fone_pais        delimited by size
+             into fd-linha-export
+           end-string
+
+           write fd-linha-export
+           if ws-fs-arqExportFin <> "00" then          *> Erro fatal
+               move 17                                          to lk-msg-erro-ofsset
+               move ws-fs-arqExportFin                          to lk-msg-erro-cod
+               move "Erro ao Gravar arq. exportacaoFinanceiro!" to lk-msg-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       exportar-linha-cadastro-exit.
+           exit.
+
       *>------------------------------------------------------------------------
       *>   Buscar próximo código disponível para cadastro
       *>------------------------------------------------------------------------
@@ -231,21 +548,34 @@
                move "Erro ao Ler Arquivo"               to lk-msg-erro-text
                perform finaliza-anormal           *> Desvio para fim anormal
            else
-               perform calcula-media              *> Desvio para calcular média do aluno
+             if fd-status_cadastro = "INATIVO" then
+                 move "Cadastro Inativo - Restaure antes de Alterar." to lk-msg
+             else
+               perform validar-qtd-notas
+
+               if ws-qtd-notas-valido <> "S" then
+                   move "Quantidade de Notas Invalida (1 a 6)." to lk-msg
+               else
+                   perform calcula-media              *> Desvio para calcular média do aluno
+
+                   move "ALTERACAO" to ws-log-operacao
+                   perform gravar-log-historico        *> Registra a imagem anterior do cadastro no historico
 
        *>------------- Sobrescrever dados no arquivo
-               move lk-media          to  fd-media
-               move lk-situacao       to  fd-situacao
-               move lk-notas-todas    to  fd-notas-todas
-               rewrite fd-cadastro
+                   move lk-media          to  fd-media
+                   move lk-situacao       to  fd-situacao
+                   move lk-notas-todas    to  fd-notas-todas
+                   rewrite fd-cadastro
        *>-------------
 
-               if ws-fs-arqCadAl  <> 00 then      *> Erro fatal
-                   move 4                                       to lk-msg-erro-ofsset
-                   move ws-fs-arqCadAl                          to lk-msg-erro-cod
-                   move "Erro ao Gravar Notas arq. arqCadAl!"   to lk-msg-erro-text
-                   perform finaliza-anormal       *> Desvio para o fim anormal
+                   if ws-fs-arqCadAl  <> 00 then      *> Erro fatal
+                       move 4                                       to lk-msg-erro-ofsset
+                       move ws-fs-arqCadAl                          to lk-msg-erro-cod
+                       move "Erro ao Gravar Notas arq. arqCadAl!"   to lk-msg-erro-text
+                       perform finaliza-anormal       *> Desvio para o fim anormal
+                   end-if
                end-if
+             end-if
            end-if
 
 
@@ -259,16 +589,48 @@
        calcula-media section.
 
            move zero           to ws-media-frmt         *> Movendo as váriaveis para auxilires
-           move lk-notas-todas to ws-notas-todas        *> que possuem o layout correto
-           move ws-nota_aux(1) to ws-nota_aux_frmt(1)   *> para realizar calculos
-           move ws-nota_aux(2) to ws-nota_aux_frmt(2)
-           move ws-nota_aux(3) to ws-nota_aux_frmt(3)
-           move ws-nota_aux(4) to ws-nota_aux_frmt(4)
+           move zero            to ws-qtd-disciplinas   *> que possuem o layout correto
+           move spaces          to ws-grupos-disciplina
+           move zero            to ws-grupos-disciplina
+           move lk-notas-todas  to ws-notas-todas       *> para realizar calculos
+
+           perform varying ws-i from 1 by 1 until ws-i > ws-qtd-notas   *> Converter notas p/ 2 casas
+               move ws-nota_aux(ws-i) to ws-nota_aux_frmt(ws-i)
+           end-perform
+
+      *>-------------  Agrupar as notas lançadas por disciplina
+
+           perform varying ws-i from 1 by 1 until ws-i > ws-qtd-notas
+               move "N" to ws-achou-grupo
+               perform varying ws-j from 1 by 1 until ws-j > ws-qtd-disciplinas
+                   if ws-grupo-disciplina(ws-j) = ws-disciplina_aux(ws-i) then
+                       add 1 to ws-grupo-qtd(ws-j)
+                       move ws-nota_aux_frmt(ws-i)  to ws-grupo-nota(ws-j, ws-grupo-qtd(ws-j))
+                       move "S"                     to ws-achou-grupo
+                   end-if
+               end-perform
+               if ws-achou-grupo = "N" then
+                   add 1 to ws-qtd-disciplinas
+                   move ws-disciplina_aux(ws-i)  to ws-grupo-disciplina(ws-qtd-disciplinas)
+                   move 1                         to ws-grupo-qtd(ws-qtd-disciplinas)
+                   move ws-nota_aux_frmt(ws-i)    to ws-grupo-nota(ws-qtd-disciplinas, 1)
+               end-if
+           end-perform
 
-           compute ws-media-frmt = (ws-nota_aux_frmt(1) +   *> Calcular média
-                                    ws-nota_aux_frmt(2) +
-                                    ws-nota_aux_frmt(3) +
-                                    ws-nota_aux_frmt(4)) /4
+      *>-------------  Calcular a mediana de cada disciplina e a média geral
+
+           move zero to ws-soma-medianas
+           perform varying ws-j from 1 by 1 until ws-j > ws-qtd-disciplinas
+               perform ordenar-notas-grupo
+               perform calcular-mediana-grupo
+               add ws-grupo-mediana(ws-j) to ws-soma-medianas
+           end-perform
+
+           if ws-qtd-disciplinas > 0 then
+               divide ws-soma-medianas by ws-qtd-disciplinas giving ws-media-frmt
+           else
+               move zero to ws-media-frmt
+           end-if
 
            move ws-media-frmt to ws-media          *> Mover resultado da média para váriavel no
            move ws-media      to lk-media          *> layout correto para apresentar na tela
@@ -283,26 +645,77 @@
        calcula-media-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>  Ordena (bubble sort) as notas de uma disciplina - grupo corrente ws-j
+      *>------------------------------------------------------------------------
+       ordenar-notas-grupo section.
+
+           perform varying ws-k from 1 by 1 until ws-k >= ws-grupo-qtd(ws-j)
+               compute ws-limite = ws-grupo-qtd(ws-j) - ws-k
+               perform varying ws-i from 1 by 1 until ws-i > ws-limite
+                   if ws-grupo-nota(ws-j, ws-i) > ws-grupo-nota(ws-j, ws-i + 1) then
+                       move ws-grupo-nota(ws-j, ws-i)      to ws-troca-temp
+                       move ws-grupo-nota(ws-j, ws-i + 1)  to ws-grupo-nota(ws-j, ws-i)
+                       move ws-troca-temp                   to ws-grupo-nota(ws-j, ws-i + 1)
+                   end-if
+               end-perform
+           end-perform
+
+           .
+       ordenar-notas-grupo-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Calcula a mediana das notas já ordenadas do grupo corrente ws-j
+      *>------------------------------------------------------------------------
+       calcular-mediana-grupo section.
+
+           if function mod(ws-grupo-qtd(ws-j), 2) = 1 then
+               compute ws-pos-meio = (ws-grupo-qtd(ws-j) + 1) / 2
+               move ws-grupo-nota(ws-j, ws-pos-meio) to ws-grupo-mediana(ws-j)
+           else
+               compute ws-pos-meio  = ws-grupo-qtd(ws-j) / 2
+               compute ws-pos-meio2 = ws-pos-meio + 1
+               compute ws-grupo-mediana(ws-j) =
+                   (ws-grupo-nota(ws-j, ws-pos-meio) + ws-grupo-nota(ws-j, ws-pos-meio2)) / 2
+           end-if
+
+           .
+       calcular-mediana-grupo-exit.
+           exit.
+
       *>------------------------------------------------------------------------
       *>  Consulta de cadastro  - lê o arquivo de forma indexada
       *>------------------------------------------------------------------------
        consultar-cadastro section.
 
 
-      *> -------------  Ler dados indexados do arquivo
+      *> -------------  Ler dados indexados do arquivo, ou por nome (parcial) quando o codigo nao for informado
 
-           move lk-cod_aluno to fd-cod_aluno       *> Mover código solicitado para leitura
-           read arqCadAl                           *> Ler arquivo
-           if  ws-fs-arqCadAl = "00" then
-               move  fd-cadastro       to  lk-cadastro   *> Caso o código seja localizado, mover dados para as váriaveis do programa
+           if lk-cod_aluno <> zero then
+               move lk-cod_aluno to fd-cod_aluno       *> Mover código solicitado para leitura
+               read arqCadAl                           *> Ler arquivo
+               if  ws-fs-arqCadAl = "00" then
+                   if fd-status_cadastro = "INATIVO" then
+                       move "Cadastro Inativo." to lk-msg
+                   else
+                       move  fd-cadastro       to  lk-cadastro   *> Caso o código seja localizado, mover dados para as váriaveis do programa
+                   end-if
+               else
+                   if ws-fs-arqCadAl = "23" then       *> Caso o código informado não esteja registrado
+                       move "Codigo Informado Nao Registrado." to lk-msg
+                   else                                *> Erro falat
+                       move 5                                   to lk-msg-erro-ofsset
+                       move ws-fs-arqCadAl                      to lk-msg-erro-cod
+                       move "Erro ao Ler arq. arqCadAl "        to lk-msg-erro-text
+                       perform finaliza-anormal        *> Desvio para fim anormal
+                   end-if
+               end-if
            else
-               if ws-fs-arqCadAl = "23" then       *> Caso o código informado não esteja registrado
-                   move "Codigo Informado Nao Registrado." to lk-msg
-               else                                *> Erro falat
-                   move 5                                   to lk-msg-erro-ofsset
-                   move ws-fs-arqCadAl                      to lk-msg-erro-cod
-                   move "Erro ao Ler arq. arqCadAl "        to lk-msg-erro-text
-                   perform finaliza-anormal        *> Desvio para fim anormal
+               if lk-nome_aluno <> spaces then
+                   perform consultar-cadastro-por-nome
+               else
+                   move "Informe o Codigo ou o Nome do Aluno." to lk-msg
                end-if
            end-if
 
@@ -312,6 +725,65 @@
        consultar-cadastro-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>  Consulta de cadastro por nome (parcial) - varre o arquivo sequencialmente
+      *>------------------------------------------------------------------------
+       consultar-cadastro-por-nome section.
+
+           move function trim(lk-nome_aluno)              to  ws-nome-busca
+           move function length(function trim(lk-nome_aluno)) to ws-nome-busca-tam
+           move zero                          to  ws-achou-nome
+           move zero                          to  ws-qtd-nomes-achados
+
+           move 1 to fd-cod_aluno
+           start arqCadAl
+
+           if ws-fs-arqCadAl <> "00" then       *> Erro fatal
+               move 18                                 to lk-msg-erro-ofsset
+               move ws-fs-arqCadAl                     to lk-msg-erro-cod
+               move "Erro ao Posicionar Arq. arqCadAl!" to lk-msg-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>---- Varre o arquivo inteiro (sem parar no 1o achado) para poder
+      *>---- avisar quando a busca encontrar mais de um cadastro
+           perform until ws-fs-arqCadAl <> "00"
+               read arqCadAl next
+               if ws-fs-arqCadAl = "00" then
+                   move zero to ws-achou-nome
+                   if fd-status_cadastro <> "INATIVO" then
+                       inspect fd-nome_aluno
+                           tallying ws-achou-nome for all ws-nome-busca(1:ws-nome-busca-tam)
+                   end-if
+                   if ws-achou-nome > 0 then
+                       add 1 to ws-qtd-nomes-achados
+                       if ws-qtd-nomes-achados = 1 then
+                           move fd-cadastro to lk-cadastro   *> Guarda o 1o cadastro encontrado
+                       end-if
+                   end-if
+               else
+                   if ws-fs-arqCadAl <> "10" then   *> Erro fatal
+                       move 19                                  to lk-msg-erro-ofsset
+                       move ws-fs-arqCadAl                      to lk-msg-erro-cod
+                       move "Erro ao Ler Arq. arqCadAl!"        to lk-msg-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+           end-perform
+
+           evaluate true
+               when ws-qtd-nomes-achados = 0
+                   move "Nome Informado Nao Localizado." to lk-msg
+               when ws-qtd-nomes-achados > 1
+                   move "Mais de um Cadastro Encontrado - Refine a Busca (1o Exibido)." to lk-msg
+               when other
+                   continue
+           end-evaluate
+
+           .
+       consultar-cadastro-por-nome-exit.
+           exit.
+
        *>------------------------------------------
        *>  Listar Cadstros - Consulta Sequencial
        *>------------------------------------------
@@ -335,7 +807,7 @@
        consulta-next section.
 
            if lk-next-prev = "ln" then             *> Caso tenha sido solicitado o próximo cadastro
-               read arqCadAl next                  *> Ler arquivo
+               perform ler-proximo-turma           *> Ler arquivo (pulando cadastros de outra turma)
                if ws-fs-arqCadAl <> "00" then
                    if ws-fs-arqCadAl = "10" then   *> Caso encontre o último registro
                        move "Ultimo Registro!" to lk-msg
@@ -351,6 +823,9 @@
                end-if
            else
                move 1 to fd-cod_aluno                *> Caso não tenha nenhum registro na memória ainda
+               if lk-cod_aluno <> zero then           *> Retomar a partir do ultimo cadastro exibido
+                   move lk-cod_aluno to fd-cod_aluno
+               end-if
                start arqCadAl
                if ws-fs-arqCadAl <> "00"             *>Erro fatal
                    move 7                                  to lk-msg-erro-ofsset
@@ -358,16 +833,55 @@
                    move "Erro ao Ler Arq. arqCadAl!"       to lk-msg-erro-text
                    perform finaliza-anormal          *> Desvio para o fim anormal
                else
-                   move fd-cadastro to lk-cadastro
+                   if fd-turma <> lk-turma
+                   or fd-status_cadastro = "INATIVO" then   *> Primeiro registro nao e da turma filtrada ou esta inativo
+                       perform ler-proximo-turma
+                   end-if
+                   if ws-fs-arqCadAl <> "00" then
+                       if ws-fs-arqCadAl = "10" then
+                           move "Nenhum Cadastro para a Turma Informada!" to lk-msg
+                           move fd-cadastro to lk-cadastro
+                       else                         *> Erro fatal
+                           move 6                                  to lk-msg-erro-ofsset
+                           move ws-fs-arqCadAl                     to lk-msg-erro-cod
+                           move "Erro ao Ler Arq. arqCadAl!"       to lk-msg-erro-text
+                           perform finaliza-anormal
+                       end-if
+                   else
+                       move fd-cadastro to lk-cadastro
+                   end-if
+               end-if
            end-if
 
            .
        consulta-next-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>  Avança registros até encontrar um da turma filtrada ou fim de arquivo
+      *>------------------------------------------------------------------------
+       ler-proximo-turma section.
+
+           perform with test after
+                   until ws-fs-arqCadAl <> "00"
+                      or (fd-turma = lk-turma and fd-status_cadastro <> "INATIVO")
+               read arqCadAl next
+               if ws-fs-arqCadAl <> "00"
+               and ws-fs-arqCadAl <> "10" then     *> Erro fatal
+                   move 6                                  to lk-msg-erro-ofsset
+                   move ws-fs-arqCadAl                     to lk-msg-erro-cod
+                   move "Erro ao Ler Arq. arqCadAl!"       to lk-msg-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-perform
+
+           .
+       ler-proximo-turma-exit.
+           exit.
+
        consulta-prev section.
 
-           read arqCadAl previous                  *> Caso tenha sido solicitado o cadastro anterior
+           perform ler-anterior-turma              *> Caso tenha sido solicitado o cadastro anterior
            if ws-fs-arqCadAl <> "00" then
                if ws-fs-arqCadAL = "10" then       *> Caso encontre o último registro
                    move "Ultimo Registro!" to lk-msg
@@ -386,6 +900,28 @@
        consulta-prev-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>  Retrocede registros até encontrar um da turma filtrada ou fim de arquivo
+      *>------------------------------------------------------------------------
+       ler-anterior-turma section.
+
+           perform with test after
+                   until ws-fs-arqCadAl <> "00"
+                      or (fd-turma = lk-turma and fd-status_cadastro <> "INATIVO")
+               read arqCadAl previous
+               if ws-fs-arqCadAl <> "00"
+               and ws-fs-arqCadAl <> "10" then     *> Erro fatal
+                   move 8                                  to lk-msg-erro-ofsset
+                   move ws-fs-arqCadAl                     to lk-msg-erro-cod
+                   move "Erro ao Ler Arq. arqCadAl! "      to lk-msg-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-perform
+
+           .
+       ler-anterior-turma-exit.
+           exit.
+
        alterar-cadastro section.
 
            move lk-cod_aluno      to  fd-cod_aluno   *> Mover o código solicitado para alterar
@@ -396,44 +932,195 @@
                move "Erro ao Ler Arquivo"               to lk-msg-erro-text
                perform finaliza-anormal              *> Desvio para o fim anormal
            else
-               perform calcula-media               *> Desvia para o calculo da média para caso alguma nota tenha sido alterada
+             if fd-status_cadastro = "INATIVO" then
+                 move "Cadastro Inativo - Restaure antes de Alterar." to lk-msg
+             else
+               perform validar-qtd-notas
+
+               if ws-qtd-notas-valido <> "S" then
+                   move "Quantidade de Notas Invalida (1 a 6)." to lk-msg
+               else
+                   move "ALTERACAO" to ws-log-operacao
+                   perform gravar-log-historico        *> Registra a imagem anterior do cadastro no historico
+
+                   perform calcula-media               *> Desvia para o calculo da média para caso alguma nota tenha sido alterada
 
        *>------------- Sobrescrever dados no arquivo
-               move lk-cadastro to fd-cadastro
-               rewrite fd-cadastro
+                   move lk-cadastro to fd-cadastro
+                   rewrite fd-cadastro
        *>-------------
 
-               if ws-fs-arqCadAl  <> 00 then       *> Erro fatal
-                   move 10                                       to lk-msg-erro-ofsset
-                   move ws-fs-arqCadAl                           to lk-msg-erro-cod
-                   move "Erro ao Alterar Cadastro!"              to lk-msg-erro-text
-                   perform finaliza-anormal        *> Desvio para o fim anormal
-               else
-                   move "Cadastro Alterado com Sucesso!" to lk-msg
+                   if ws-fs-arqCadAl  <> 00 then       *> Erro fatal
+                       move 10                                       to lk-msg-erro-ofsset
+                       move ws-fs-arqCadAl                           to lk-msg-erro-cod
+                       move "Erro ao Alterar Cadastro!"              to lk-msg-erro-text
+                       perform finaliza-anormal        *> Desvio para o fim anormal
+                   else
+                       move "Cadastro Alterado com Sucesso!" to lk-msg
+                   end-if
                end-if
+             end-if
            end-if
 
            .
        alterar-cadastro-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>   Exclusao de cadastro - exclusao logica (status INATIVO), sem apagar
+      *>   o registro fisicamente
+      *>------------------------------------------------------------------------
        deletar-cadastro section.
 
            move lk-cod_aluno   to    fd-cod_aluno   *> Move código solicitado para deletar
-           delete arqCadAl                          *> Deleta o arquivo
-           if ws-fs-arqCadAl   <> 00 then           *> Erro fatal
-               move 11                                 to lk-msg-erro-ofsset
+           read arqCadAl                            *> Ler arquivo para registrar a imagem anterior no historico
+           if ws-fs-arqCadAl   <> "00" then         *> Erro fatal
+               move 22                                 to lk-msg-erro-ofsset
                move ws-fs-arqCadAl                     to lk-msg-erro-cod
-               move "Erro ao Deletar Arq. arqCadAl!"   to lk-msg-erro-text
+               move "Erro ao Ler Arq. arqCadAl!"       to lk-msg-erro-text
                perform finaliza-anormal             *> Desvio para o fim anormal
            else
-               move "Registro Excluido com Sucesso"    to lk-msg
+               if fd-status_cadastro = "INATIVO" then
+                   move "Cadastro Ja Esta Inativo." to lk-msg
+               else
+                   move "EXCLUSAO" to ws-log-operacao
+                   perform gravar-log-historico         *> Registra a imagem anterior do cadastro no historico
+
+                   move "INATIVO" to fd-status_cadastro
+                   rewrite fd-cadastro                  *> Exclusao logica
+                   if ws-fs-arqCadAl   <> 00 then           *> Erro fatal
+                       move 11                                 to lk-msg-erro-ofsset
+                       move ws-fs-arqCadAl                     to lk-msg-erro-cod
+                       move "Erro ao Excluir Arq. arqCadAl!"   to lk-msg-erro-text
+                       perform finaliza-anormal             *> Desvio para o fim anormal
+                   else
+                       move "Registro Excluido com Sucesso"    to lk-msg
+                   end-if
+               end-if
            end-if
 
            .
        deletar-cadastro-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>   Listar Cadastros Inativos - Consulta Sequencial
+      *>------------------------------------------------------------------------
+       listar-inativos section.
+
+           if lk-next-prev = "ln" then             *> Caso tenha sido solicitado o próximo cadastro inativo
+               perform ler-proximo-inativo
+           else
+               move 1 to fd-cod_aluno              *> Caso não tenha nenhum registro na memória ainda
+               start arqCadAl
+               if ws-fs-arqCadAl <> "00" then       *> Erro fatal
+                   move 24                                 to lk-msg-erro-ofsset
+                   move ws-fs-arqCadAl                     to lk-msg-erro-cod
+                   move "Erro ao Ler Arq. arqCadAl!"       to lk-msg-erro-text
+                   perform finaliza-anormal
+               else
+                   if fd-status_cadastro <> "INATIVO" then   *> Primeiro registro nao esta inativo
+                       perform ler-proximo-inativo
+                   end-if
+               end-if
+           end-if
+
+           if ws-fs-arqCadAl <> "00" then
+               if ws-fs-arqCadAl = "10" then
+                   move "Nenhum Cadastro Inativo Encontrado!" to lk-msg
+                   move fd-cadastro to lk-cadastro
+               else                                 *> Erro fatal
+                   move 24                                 to lk-msg-erro-ofsset
+                   move ws-fs-arqCadAl                     to lk-msg-erro-cod
+                   move "Erro ao Ler Arq. arqCadAl!"       to lk-msg-erro-text
+                   perform finaliza-anormal
+               end-if
+           else
+               move fd-cadastro to lk-cadastro
+           end-if
+
+           .
+       listar-inativos-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Le o proximo registro inativo (pulando os registros ativos)
+      *>------------------------------------------------------------------------
+       ler-proximo-inativo section.
+
+           perform with test after until ws-fs-arqCadAl <> "00" or fd-status_cadastro = "INATIVO"
+               read arqCadAl next
+               if ws-fs-arqCadAl <> "00"
+               and ws-fs-arqCadAl <> "10" then     *> Erro fatal
+                   move 24                                 to lk-msg-erro-ofsset
+                   move ws-fs-arqCadAl                     to lk-msg-erro-cod
+                   move "Erro ao Ler Arq. arqCadAl!"       to lk-msg-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-perform
+
+           .
+       ler-proximo-inativo-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Restaurar Cadastro - reativa um cadastro inativo (exclusao logica)
+      *>------------------------------------------------------------------------
+       restaurar-cadastro section.
+
+           move lk-cod_aluno      to  fd-cod_aluno   *> Mover o código solicitado para restaurar
+           read arqCadAl                             *> Ler arquivo
+           if  ws-fs-arqCadAl <> "00" then           *> Erro fatal
+               move 25                                   to lk-msg-erro-ofsset
+               move ws-fs-arqCadAl                       to lk-msg-erro-cod
+               move "Erro ao Ler Arquivo"                to lk-msg-erro-text
+               perform finaliza-anormal               *> Desvio para o fim anormal
+           else
+               if fd-status_cadastro <> "INATIVO" then
+                   move "Cadastro Informado Nao Esta Inativo." to lk-msg
+               else
+                   move "RESTAURACAO" to ws-log-operacao
+                   perform gravar-log-historico          *> Registra a imagem anterior do cadastro no historico
+
+                   move "ATIVO" to fd-status_cadastro
+                   rewrite fd-cadastro
+                   if ws-fs-arqCadAl  <> 00 then      *> Erro fatal
+                       move 26                                   to lk-msg-erro-ofsset
+                       move ws-fs-arqCadAl                       to lk-msg-erro-cod
+                       move "Erro ao Restaurar Cadastro!"        to lk-msg-erro-text
+                       perform finaliza-anormal        *> Desvio para o fim anormal
+                   else
+                       move "Cadastro Restaurado com Sucesso!" to lk-msg
+                   end-if
+               end-if
+           end-if
+
+           .
+       restaurar-cadastro-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Grava no arquivo de historico a imagem anterior de um cadastro
+      *>   alterado ou excluido (ws-log-operacao identifica a operacao)
+      *>------------------------------------------------------------------------
+       gravar-log-historico section.
+
+           move spaces    to  fd-log-registro
+           move ws-log-operacao to fd-log-operacao
+           move fd-cadastro     to fd-log-cadastro
+
+           write fd-log-registro
+           if ws-fs-arqCadAlLog <> "00" then       *> Erro fatal
+               move 23                                    to lk-msg-erro-ofsset
+               move ws-fs-arqCadAlLog                     to lk-msg-erro-cod
+               move "Erro ao Escrever Arq. arqCadAlLog!"  to lk-msg-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       gravar-log-historico-exit.
+           exit.
+
 
        finaliza-anormal section.
 
@@ -454,6 +1141,14 @@
                move "ef" to lk-funcao              *> Move a funcao de erro fatal para informar ao programa principal
            end-if
 
+           close arqCadAlLog
+           if ws-fs-arqCadAlLog <> "00" then       *> Erro fatal ao fechar o arquivo
+               move 21                                  to lk-msg-erro-ofsset
+               move ws-fs-arqCadAlLog                   to lk-msg-erro-cod
+               move "Erro ao Fechar Arq. arqCadAlLog!"  to lk-msg-erro-text
+               move "ef" to lk-funcao              *> Move a funcao de erro fatal para informar ao programa principal
+           end-if
+
       *> ---- Progrmas chamados terminam com "exit programa", já o programa principal
       *> ---- termina com "stop run"
            exit program.
